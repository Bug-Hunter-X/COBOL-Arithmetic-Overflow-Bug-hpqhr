@@ -0,0 +1,276 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  DL100M.
+000300 AUTHOR.  R HALLORAN.
+000400 INSTALLATION.  DAILY PROCESSING CONTROL.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  DL100M IS THE ONLINE COMPANION TO THE DL100B BATCH JOB.  IT   *
+000900*  LETS OPERATIONS INQUIRE ON TODAY'S WS-AREA-1/WS-AREA-2        *
+001000*  COUNTERS ON CTRFILE AND, WITH A LOGGED SUPERVISOR OVERRIDE,   *
+001100*  CORRECT THEM WHEN A BAD TRANSACTION IS CONFIRMED TO HAVE      *
+001200*  CAUSED A MISCOUNT.  IT RUNS UNDER CICS, MAP DL100M1 OF        *
+001300*  MAPSET DL100MS.                                               *
+001400*----------------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                          *
+001600*----------------------------------------------------------------*
+001700*  2026-08-09  RCH  ORIGINAL PROGRAM.                            *
+001800*  2026-08-09  RCH  DISPLAY THE THRESHOLD IN EFFECT FOR THE RUN  *
+001900*                   DATE ALONGSIDE THE OTHER COUNTERS.           *
+002000*  2026-08-09  RCH  2000-RECEIVE-MAP NOW RETURNS TO 2000-EXIT    *
+002100*                   AFTER DISPATCHING TO THE OVERRIDE OR INQUIRY *
+002200*                   PARAGRAPH INSTEAD OF FALLING THROUGH INTO    *
+002300*                   2500-PROCESS-INQUIRY A SECOND TIME.  NEWA1I/ *
+002400*                   NEWA2I ARE NOW CHECKED FOR NOT NUMERIC       *
+002500*                   BEFORE BEING MOVED INTO THE CTRFILE FIELDS.  *
+002600*----------------------------------------------------------------*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.  IBM-370.
+003000 OBJECT-COMPUTER.  IBM-370.
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300*----------------------------------------------------------------*
+003400*  SYMBOLIC MAP FOR DL100M1                                      *
+003500*----------------------------------------------------------------*
+003600 COPY DL100MP.
+003700*----------------------------------------------------------------*
+003800*  CTRFILE RECORD LAYOUT, SHARED WITH DL100B                     *
+003900*----------------------------------------------------------------*
+004000 COPY DL100CT.
+004100*----------------------------------------------------------------*
+004200*  AUDIT RECORD LAYOUT, SHARED WITH DL100B                       *
+004300*----------------------------------------------------------------*
+004400 COPY DL100AU.
+004500*----------------------------------------------------------------*
+004600*  WORK FIELDS                                                   *
+004700*----------------------------------------------------------------*
+004800 01  WS-MAPSET                   PIC X(08)   VALUE 'DL100MS'.
+004900 01  WS-MAPNAME                  PIC X(08)   VALUE 'DL100M1'.
+005000 01  WS-RESP                     PIC S9(08) COMP.
+005100 01  WS-TIMESTAMP                PIC X(19)   VALUE SPACES.
+005200 01  WS-CURR-DATE                PIC 9(08).
+005300 01  WS-CURR-DATE-X REDEFINES WS-CURR-DATE.
+005400     05  WS-CURR-YYYY            PIC 9(04).
+005500     05  WS-CURR-MM              PIC 9(02).
+005600     05  WS-CURR-DD              PIC 9(02).
+005700 01  WS-CURR-TIME                PIC 9(08).
+005800 01  WS-CURR-TIME-X REDEFINES WS-CURR-TIME.
+005900     05  WS-CURR-HH              PIC 9(02).
+006000     05  WS-CURR-MN              PIC 9(02).
+006100     05  WS-CURR-SS              PIC 9(02).
+006200     05  WS-CURR-HS              PIC 9(02).
+006300 01  WS-VALID-SW                 PIC X(01)   VALUE 'Y'.
+006400     88  WS-INPUT-VALID                      VALUE 'Y'.
+006500     88  WS-INPUT-INVALID                    VALUE 'N'.
+006600 01  WS-CTR-FOUND-SW              PIC X(01)  VALUE 'N'.
+006700     88  WS-CTR-FOUND                        VALUE 'Y'.
+006800     88  WS-CTR-NOTFOUND                     VALUE 'N'.
+006900*----------------------------------------------------------------*
+007000*  DFHCOMMAREA  --  CARRIES THE INQUIRED RUN DATE ACROSS THE     *
+007100*  PSEUDO-CONVERSATIONAL TURN BETWEEN THE INITIAL INQUIRY AND    *
+007200*  A SUBSEQUENT OVERRIDE REQUEST.                                *
+007300*----------------------------------------------------------------*
+007400 01  WS-COMMAREA.
+007500     05  WS-CA-RUN-DATE           PIC 9(08).
+007600 LINKAGE SECTION.
+007700 01  DFHCOMMAREA.
+007800     05  LK-CA-RUN-DATE           PIC 9(08).
+007900     05  FILLER                   PIC X(01).
+008000 PROCEDURE DIVISION.
+008100*----------------------------------------------------------------*
+008200*  0000-MAINLINE  --  FIRST-TIME SEND OF THE PANEL OR, ON A      *
+008300*  SUBSEQUENT PSEUDO-CONVERSATIONAL TURN, RECEIVE AND PROCESS    *
+008400*  THE OPERATOR'S INPUT.                                         *
+008500*----------------------------------------------------------------*
+008600 0000-MAINLINE.
+008700     IF EIBCALEN = 0
+008800         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+008900     ELSE
+009000         MOVE DFHCOMMAREA TO WS-COMMAREA
+009100         PERFORM 2000-RECEIVE-MAP THRU 2000-EXIT
+009200     END-IF.
+009300     EXEC CICS RETURN
+009400         TRANSID('DL1M')
+009500         COMMAREA(WS-COMMAREA)
+009600         LENGTH(LENGTH OF WS-COMMAREA)
+009700     END-EXEC.
+009800     GOBACK.
+009900*----------------------------------------------------------------*
+010000*  1000-SEND-INITIAL-MAP  --  CLEAR THE MAP AND PROMPT FOR A     *
+010100*  RUN DATE TO INQUIRE ON.                                       *
+010200*----------------------------------------------------------------*
+010300 1000-SEND-INITIAL-MAP.
+010400     MOVE LOW-VALUES TO DL100M1O.
+010500     MOVE 'ENTER RUN DATE AND PRESS ENTER TO INQUIRE' TO MSGO.
+010600     EXEC CICS SEND MAP('DL100M1')
+010700         MAPSET('DL100MS')
+010800         FROM(DL100M1O)
+010900         ERASE
+011000     END-EXEC.
+011100 1000-EXIT.
+011200     EXIT.
+011300*----------------------------------------------------------------*
+011400*  2000-RECEIVE-MAP  --  READ THE OPERATOR'S INPUT AND DECIDE    *
+011500*  WHETHER THIS IS AN INQUIRY OR AN OVERRIDE REQUEST.            *
+011600*----------------------------------------------------------------*
+011700 2000-RECEIVE-MAP.
+011800     EXEC CICS RECEIVE MAP('DL100M1')
+011900         MAPSET('DL100MS')
+012000         INTO(DL100M1I)
+012100     END-EXEC.
+012200     IF SUPVIDL > 0 AND OVRCFL > 0
+012300         PERFORM 3000-PROCESS-OVERRIDE THRU 3000-EXIT
+012400     ELSE
+012500         PERFORM 2500-PROCESS-INQUIRY THRU 2500-EXIT
+012600     END-IF.
+012700     GO TO 2000-EXIT.
+012800*----------------------------------------------------------------*
+012900*  2500-PROCESS-INQUIRY  --  LOOK UP CTRFILE FOR THE ENTERED     *
+013000*  RUN DATE AND DISPLAY TODAY'S COUNTERS.                        *
+013100*----------------------------------------------------------------*
+013200 2500-PROCESS-INQUIRY.
+013300     IF RUNDTL = 0
+013400         MOVE 'RUN DATE IS REQUIRED' TO MSGO
+013500         PERFORM 2900-SEND-DATAONLY THRU 2900-EXIT
+013600         GO TO 2000-EXIT
+013700     END-IF.
+013800     MOVE RUNDTI TO DL100CT-RUN-DATE.
+013900     PERFORM 4000-READ-CTRFILE THRU 4000-EXIT.
+014000     IF WS-CTR-NOTFOUND
+014100         MOVE 'NO COUNTERS ON FILE FOR THAT RUN DATE' TO MSGO
+014200         PERFORM 2900-SEND-DATAONLY THRU 2900-EXIT
+014300         GO TO 2000-EXIT
+014400     END-IF.
+014500     MOVE DL100CT-RUN-DATE TO WS-CA-RUN-DATE.
+014600     MOVE RUNDTI TO RUNDTO.
+014700     MOVE DL100CT-AREA-1 TO AREA1O.
+014800     MOVE DL100CT-AREA-2 TO AREA2O.
+014900     MOVE DL100CT-THRESHOLD TO THRESHO.
+015000     MOVE 'COUNTERS DISPLAYED - PF5 TO OVERRIDE' TO MSGO.
+015100     PERFORM 2900-SEND-DATAONLY THRU 2900-EXIT.
+015200 2500-EXIT.
+015300     EXIT.
+015400 2000-EXIT.
+015500     EXIT.
+015600*----------------------------------------------------------------*
+015700*  2900-SEND-DATAONLY  --  RE-DISPLAY THE PANEL WITH A MESSAGE   *
+015800*----------------------------------------------------------------*
+015900 2900-SEND-DATAONLY.
+016000     EXEC CICS SEND MAP('DL100M1')
+016100         MAPSET('DL100MS')
+016200         FROM(DL100M1O)
+016300         DATAONLY
+016400         CURSOR
+016500     END-EXEC.
+016600 2900-EXIT.
+016700     EXIT.
+016800*----------------------------------------------------------------*
+016900*  3000-PROCESS-OVERRIDE  --  VALIDATE THE SUPERVISOR ID AND     *
+017000*  CONFIRMATION FLAG, THEN APPLY THE NEW COUNTER VALUES.  EVERY  *
+017100*  OVERRIDE IS WRITTEN TO THE AUDIT TRAIL WITH THE SUPERVISOR    *
+017200*  ID SO THE CHANGE CAN BE TRACED.                               *
+017300*----------------------------------------------------------------*
+017400 3000-PROCESS-OVERRIDE.
+017500     SET WS-INPUT-VALID TO TRUE.
+017600     IF OVRCFI NOT = 'Y'
+017700         SET WS-INPUT-INVALID TO TRUE
+017800         MOVE 'OVERRIDE NOT CONFIRMED - SET CONFIRM TO Y' TO MSGO
+017900     END-IF.
+018000     IF SUPVIDL = 0
+018100         SET WS-INPUT-INVALID TO TRUE
+018200         MOVE 'SUPERVISOR ID IS REQUIRED' TO MSGO
+018300     END-IF.
+018400     IF NEWA1L = 0 OR NEWA2L = 0
+018500         SET WS-INPUT-INVALID TO TRUE
+018600         MOVE 'BOTH NEW COUNTER VALUES ARE REQUIRED' TO MSGO
+018700     END-IF.
+018800     IF NEWA1I NOT NUMERIC OR NEWA2I NOT NUMERIC
+018900         SET WS-INPUT-INVALID TO TRUE
+019000         MOVE 'NEW COUNTER VALUES MUST BE NUMERIC' TO MSGO
+019100     END-IF.
+019200     IF WS-INPUT-INVALID
+019300         PERFORM 2900-SEND-DATAONLY THRU 2900-EXIT
+019400         GO TO 3000-EXIT
+019500     END-IF.
+019600     MOVE WS-CA-RUN-DATE TO DL100CT-RUN-DATE.
+019700     PERFORM 4000-READ-CTRFILE THRU 4000-EXIT.
+019800     IF WS-CTR-NOTFOUND
+019900         MOVE 'COUNTER RECORD NO LONGER ON FILE' TO MSGO
+020000         PERFORM 2900-SEND-DATAONLY THRU 2900-EXIT
+020100         GO TO 3000-EXIT
+020200     END-IF.
+020300     MOVE NEWA1I TO DL100CT-AREA-1.
+020400     MOVE NEWA2I TO DL100CT-AREA-2.
+020500     PERFORM 5000-BUILD-TIMESTAMP THRU 5000-EXIT.
+020600     MOVE WS-TIMESTAMP TO DL100CT-LAST-UPDATE-TS.
+020700     MOVE SUPVIDI TO DL100CT-LAST-UPDATE-USER.
+020800     SET DL100CT-OVERRIDDEN TO TRUE.
+020900     EXEC CICS REWRITE DATASET('CTRFILE')
+021000         FROM(DL100CT-RECORD)
+021100         RESP(WS-RESP)
+021200     END-EXEC.
+021300     PERFORM 6000-WRITE-OVERRIDE-AUDIT THRU 6000-EXIT.
+021400     MOVE DL100CT-AREA-1 TO AREA1O.
+021500     MOVE DL100CT-AREA-2 TO AREA2O.
+021600     MOVE 'OVERRIDE APPLIED AND LOGGED' TO MSGO.
+021700     PERFORM 2900-SEND-DATAONLY THRU 2900-EXIT.
+021800 3000-EXIT.
+021900     EXIT.
+022000*----------------------------------------------------------------*
+022100*  4000-READ-CTRFILE  --  RANDOM READ OF TODAY'S COUNTER RECORD  *
+022200*----------------------------------------------------------------*
+022300 4000-READ-CTRFILE.
+022400     EXEC CICS READ DATASET('CTRFILE')
+022500         INTO(DL100CT-RECORD)
+022600         RIDFLD(DL100CT-RUN-DATE)
+022700         RESP(WS-RESP)
+022800     END-EXEC.
+022900     IF WS-RESP = DFHRESP(NORMAL)
+023000         SET WS-CTR-FOUND TO TRUE
+023100     ELSE
+023200         SET WS-CTR-NOTFOUND TO TRUE
+023300     END-IF.
+023400 4000-EXIT.
+023500     EXIT.
+023600*----------------------------------------------------------------*
+023700*  5000-BUILD-TIMESTAMP  --  YYYY-MM-DD HH:MM:SS FOR THE AUDIT   *
+023800*  RECORD AND THE CTRFILE LAST-UPDATE STAMP.                     *
+023900*----------------------------------------------------------------*
+024000 5000-BUILD-TIMESTAMP.
+024100     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+024200     ACCEPT WS-CURR-TIME FROM TIME.
+024300     STRING WS-CURR-YYYY DELIMITED BY SIZE
+024400            '-'          DELIMITED BY SIZE
+024500            WS-CURR-MM   DELIMITED BY SIZE
+024600            '-'          DELIMITED BY SIZE
+024700            WS-CURR-DD   DELIMITED BY SIZE
+024800            ' '          DELIMITED BY SIZE
+024900            WS-CURR-HH   DELIMITED BY SIZE
+025000            ':'          DELIMITED BY SIZE
+025100            WS-CURR-MN   DELIMITED BY SIZE
+025200            ':'          DELIMITED BY SIZE
+025300            WS-CURR-SS   DELIMITED BY SIZE
+025400         INTO WS-TIMESTAMP
+025500     END-STRING.
+025600 5000-EXIT.
+025700     EXIT.
+025800*----------------------------------------------------------------*
+025900*  6000-WRITE-OVERRIDE-AUDIT  --  LOG THE OVERRIDE TO THE SAME   *
+026000*  AUDIT TRAIL DL100B WRITES TO, SO ONE HISTORY COVERS BOTH THE  *
+026100*  BATCH RUN AND ANY ONLINE CORRECTIONS.                         *
+026200*----------------------------------------------------------------*
+026300 6000-WRITE-OVERRIDE-AUDIT.
+026400     MOVE WS-TIMESTAMP TO DL100AU-TS.
+026500     MOVE SPACES TO DL100AU-RUN-ID.
+026600     MOVE 'OVERRIDE' TO DL100AU-EVENT-TYPE.
+026700     MOVE SPACES TO DL100AU-ITEM-ID.
+026800     MOVE DL100CT-AREA-1 TO DL100AU-AREA-1.
+026900     MOVE DL100CT-AREA-2 TO DL100AU-AREA-2.
+027000     MOVE SUPVIDI TO DL100AU-USER-ID.
+027100     EXEC CICS WRITE DATASET('AUDITFILE')
+027200         FROM(DL100AU-RECORD)
+027300         RESP(WS-RESP)
+027400     END-EXEC.
+027500 6000-EXIT.
+027600     EXIT.
