@@ -1,10 +1,811 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0.
-01  WS-AREA-2 PIC 9(5) VALUE 0.
-
-PROCEDURE DIVISION.
-    ADD 1 TO WS-AREA-1.
-    IF WS-AREA-1 > 5
-       ADD 1 TO WS-AREA-2
-    END-IF.
-    DISPLAY WS-AREA-1 WS-AREA-2.
-    STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  DL100B.
+000300 AUTHOR.  R HALLORAN.
+000400 INSTALLATION.  DAILY PROCESSING CONTROL.
+000500 DATE-WRITTEN.  01/15/1998.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                          *
+000900*----------------------------------------------------------------*
+001000*  2026-08-09  RCH  ADDED ON SIZE ERROR TRAP FOR WS-AREA-1 SO A  *
+001100*                   PIC 9(5) ROLLOVER CAN NO LONGER SILENTLY     *
+001200*                   WRAP THE DAILY COUNT BACK TO ZERO.           *
+001300*  2026-08-09  RCH  REPLACED THE HARDCODED ADD 1 WITH A REAL     *
+001400*                   TRANSACTION FILE - WS-AREA-1 NOW REFLECTS    *
+001500*                   THE ACTUAL VOLUME OF ITEMS READ.             *
+001600*  2026-08-09  RCH  THRESHOLD IS NOW READ FROM PARMFILE INSTEAD  *
+001700*                   OF BEING HARDCODED, SO OPS CAN TUNE IT.      *
+001800*  2026-08-09  RCH  RESULTS NOW GO TO RPTFILE INSTEAD OF JUST    *
+001900*                   A CONSOLE DISPLAY, SO OPS HAS A FILE COPY.   *
+002000*  2026-08-09  RCH  ADDED CHECKPOINT/RESTART VIA CKPTFILE SO A   *
+002100*                   MID-RUN ABEND DOES NOT LOSE THE DAY'S        *
+002200*                   COUNTS.                                      *
+002300*  2026-08-09  RCH  ADDED AUDITFILE - EVERY INCREMENT AND        *
+002400*                   THRESHOLD BUMP IS NOW LOGGED WITH A          *
+002500*                   TIMESTAMP.                                   *
+002600*  2026-08-09  RCH  ADDED SUMFILE - WS-AREA-2 IS NOW ROLLED UP   *
+002700*                   BY MONTH AND YEAR-TO-DATE INSTEAD OF BEING   *
+002800*                   DISCARDED AT THE END OF THE RUN.             *
+002900*  2026-08-09  RCH  ADDED A RECONCILIATION STEP THAT TIES        *
+003000*                   WS-AREA-1 BACK TO AN INDEPENDENTLY-COUNTED   *
+003100*                   TRANFILE RECORD COUNT AND FLAGS A MISMATCH   *
+003200*                   ON THE REPORT.                               *
+003300*  2026-08-09  RCH  NOW MAINTAINS CTRFILE, TODAY'S COUNTER       *
+003400*                   VALUES KEYED BY RUN DATE, SO THE DL100M      *
+003500*                   ONLINE TRANSACTION CAN LOOK THEM UP.         *
+003600*  2026-08-09  RCH  ADDED EXCFILE - EACH RUN NOW FEEDS ITS       *
+003700*                   FINAL COUNTERS TO THE DOWNSTREAM EXCEPTION-  *
+003800*                   HANDLING SYSTEM.                             *
+003900*  2026-08-09  RCH  TRAPPED THE SIZE ERROR ON WS-INPUT-REC-COUNT,*
+004000*                   ADDED STATUS CHECKS AFTER EVERY WRITE/       *
+004100*                   REWRITE, STOPPED THE BATCH JOB FROM STOMPING *
+004200*                   A SUPERVISOR OVERRIDE ON CTRFILE, CARRIED    *
+004300*                   THE THRESHOLD ONTO CTRFILE FOR THE ONLINE    *
+004400*                   PANEL, AND MADE THE PARMFILE RUN-ID PICKUP   *
+004500*                   INDEPENDENT OF THE THRESHOLD VALUE.          *
+004600*  2026-08-09  RCH  A TRANFILE READ ERROR NOW SETS WS-FATAL-     *
+004700*                   ERROR, SO IT NO LONGER LOOKS LIKE A CLEAN    *
+004800*                   END OF FILE; THE CHECKPOINT DELETE IN        *
+004900*                   8000-CLOSE-FILES IS NOW SKIPPED ON ANY FATAL *
+005000*                   ERROR, NOT JUST AN OVERFLOW, SO A RESTART    *
+005100*                   STILL HAS A CHECKPOINT TO RESUME FROM; AND   *
+005200*                   SUMFILE OPEN/WRITE FAILURES NOW SET RETURN-  *
+005300*                   CODE AND WS-FATAL-ERROR LIKE EVERY OTHER     *
+005400*                   FILE INSTEAD OF ONLY DISPLAYING A WARNING.   *
+005500*  2026-08-09  RCH  8400-UPDATE-SUMMARY IS NOW ALSO SKIPPED ON   *
+005600*                   WS-FATAL-ERROR, NOT JUST OVERFLOW, SO A RUN  *
+005700*                   THAT DIES PARTWAY THROUGH DOES NOT ADD ITS   *
+005800*                   PARTIAL WS-AREA-2 INTO SUMFILE AND THEN GET  *
+005900*                   COUNTED AGAIN WHEN THE RESTART COMPLETES.    *
+006000*----------------------------------------------------------------*
+006100 ENVIRONMENT DIVISION.
+006200 CONFIGURATION SECTION.
+006300 SOURCE-COMPUTER.  IBM-370.
+006400 OBJECT-COMPUTER.  IBM-370.
+006500 INPUT-OUTPUT SECTION.
+006600 FILE-CONTROL.
+006700     SELECT PARMFILE  ASSIGN TO PARMFILE
+006800         ORGANIZATION IS SEQUENTIAL
+006900         FILE STATUS IS WS-PARMFILE-STATUS.
+007000     SELECT TRANFILE  ASSIGN TO TRANFILE
+007100         ORGANIZATION IS SEQUENTIAL
+007200         FILE STATUS IS WS-TRANFILE-STATUS.
+007300     SELECT RPTFILE  ASSIGN TO RPTFILE
+007400         ORGANIZATION IS SEQUENTIAL
+007500         FILE STATUS IS WS-RPTFILE-STATUS.
+007600     SELECT CKPTFILE  ASSIGN TO CKPTFILE
+007700         ORGANIZATION IS INDEXED
+007800         ACCESS MODE IS RANDOM
+007900         RECORD KEY IS DL100CK-RUN-ID
+008000         FILE STATUS IS WS-CKPTFILE-STATUS.
+008100     SELECT AUDITFILE  ASSIGN TO AUDITFILE
+008200         ORGANIZATION IS SEQUENTIAL
+008300         FILE STATUS IS WS-AUDITFILE-STATUS.
+008400     SELECT SUMFILE  ASSIGN TO SUMFILE
+008500         ORGANIZATION IS INDEXED
+008600         ACCESS MODE IS RANDOM
+008700         RECORD KEY IS DL100SM-KEY
+008800         FILE STATUS IS WS-SUMFILE-STATUS.
+008900     SELECT CTRFILE  ASSIGN TO CTRFILE
+009000         ORGANIZATION IS INDEXED
+009100         ACCESS MODE IS RANDOM
+009200         RECORD KEY IS DL100CT-RUN-DATE
+009300         FILE STATUS IS WS-CTRFILE-STATUS.
+009400     SELECT EXCFILE  ASSIGN TO EXCFILE
+009500         ORGANIZATION IS SEQUENTIAL
+009600         FILE STATUS IS WS-EXCFILE-STATUS.
+009700 DATA DIVISION.
+009800 FILE SECTION.
+009900*----------------------------------------------------------------*
+010000*  PARMFILE  --  ONE CONTROL RECORD READ AT START OF RUN         *
+010100*----------------------------------------------------------------*
+010200 FD  PARMFILE
+010300     RECORDING MODE IS F
+010400     LABEL RECORDS ARE STANDARD.
+010500     COPY DL100PM.
+010600*----------------------------------------------------------------*
+010700*  TRANFILE  --  DAILY TRANSACTION INPUT, ONE RECORD PER ITEM    *
+010800*----------------------------------------------------------------*
+010900 FD  TRANFILE
+011000     RECORDING MODE IS F
+011100     LABEL RECORDS ARE STANDARD.
+011200     COPY DL100TR.
+011300*----------------------------------------------------------------*
+011400*  RPTFILE  --  PRINTED DAILY COUNT REPORT FOR OPERATIONS        *
+011500*----------------------------------------------------------------*
+011600 FD  RPTFILE
+011700     RECORDING MODE IS F
+011800     LABEL RECORDS ARE STANDARD.
+011900     COPY DL100RP.
+012000*----------------------------------------------------------------*
+012100*  CKPTFILE  --  RESTART CHECKPOINT, KEYED BY RUN-ID             *
+012200*----------------------------------------------------------------*
+012300 FD  CKPTFILE
+012400     LABEL RECORDS ARE STANDARD.
+012500     COPY DL100CK.
+012600*----------------------------------------------------------------*
+012700*  AUDITFILE  --  ONE RECORD PER COUNTER EVENT                   *
+012800*----------------------------------------------------------------*
+012900 FD  AUDITFILE
+013000     RECORDING MODE IS F
+013100     LABEL RECORDS ARE STANDARD.
+013200     COPY DL100AU.
+013300*----------------------------------------------------------------*
+013400*  SUMFILE  --  MONTHLY / YTD THRESHOLD-BREACH ROLLUP            *
+013500*----------------------------------------------------------------*
+013600 FD  SUMFILE
+013700     LABEL RECORDS ARE STANDARD.
+013800     COPY DL100SM.
+013900*----------------------------------------------------------------*
+014000*  CTRFILE  --  TODAY'S COUNTER VALUES FOR THE ONLINE PANEL      *
+014100*----------------------------------------------------------------*
+014200 FD  CTRFILE
+014300     LABEL RECORDS ARE STANDARD.
+014400     COPY DL100CT.
+014500*----------------------------------------------------------------*
+014600*  EXCFILE  --  ONE RECORD PER RUN TO THE DOWNSTREAM EXCEPTION   *
+014700*  HANDLING SYSTEM                                               *
+014800*----------------------------------------------------------------*
+014900 FD  EXCFILE
+015000     RECORDING MODE IS F
+015100     LABEL RECORDS ARE STANDARD.
+015200     COPY DL100EX.
+015300 WORKING-STORAGE SECTION.
+015400*----------------------------------------------------------------*
+015500*  DAILY VOLUME AND THRESHOLD-BREACH COUNTERS                    *
+015600*----------------------------------------------------------------*
+015700 01  WS-AREA-1                       PIC 9(05)   VALUE ZERO.
+015800 01  WS-AREA-2                       PIC 9(05)   VALUE ZERO.
+015900*----------------------------------------------------------------*
+016000*  RUN CONTROL VALUES, LOADED FROM PARMFILE AT 1000-INITIALIZE   *
+016100*----------------------------------------------------------------*
+016200 01  WS-RUN-CONTROLS.
+016300     05  WS-THRESHOLD                PIC 9(05)   VALUE 5.
+016400     05  WS-RUN-ID                   PIC X(08)   VALUE SPACES.
+016500*----------------------------------------------------------------*
+016600*  CURRENT DATE, USED ON THE REPORT HEADING                      *
+016700*----------------------------------------------------------------*
+016800 01  WS-CURR-DATE                    PIC 9(08).
+016900 01  WS-CURR-DATE-X REDEFINES WS-CURR-DATE.
+017000     05  WS-CURR-YYYY                PIC 9(04).
+017100     05  WS-CURR-MM                  PIC 9(02).
+017200     05  WS-CURR-DD                  PIC 9(02).
+017300 01  WS-CURR-TIME                    PIC 9(08).
+017400 01  WS-CURR-TIME-X REDEFINES WS-CURR-TIME.
+017500     05  WS-CURR-HH                  PIC 9(02).
+017600     05  WS-CURR-MN                  PIC 9(02).
+017700     05  WS-CURR-SS                  PIC 9(02).
+017800     05  WS-CURR-HS                  PIC 9(02).
+017900 01  WS-TIMESTAMP                    PIC X(19)   VALUE SPACES.
+018000*----------------------------------------------------------------*
+018100*  CHECKPOINT/RESTART CONTROLS                                   *
+018200*----------------------------------------------------------------*
+018300 01  WS-CKPT-CONTROLS.
+018400     05  WS-CKPT-INTERVAL             PIC 9(05) COMP VALUE 1000.
+018500     05  WS-RECS-SINCE-CKPT           PIC 9(05) COMP VALUE ZERO.
+018600     05  WS-LAST-ITEM-ID              PIC X(10) VALUE SPACES.
+018700     05  WS-CKPT-FOUND-SW             PIC X(01) VALUE 'N'.
+018800         88  WS-CKPT-FOUND                       VALUE 'Y'.
+018900     05  WS-INIT-SW                   PIC X(01) VALUE 'Y'.
+019000         88  WS-INIT-OK                          VALUE 'Y'.
+019100         88  WS-INIT-FAILED                       VALUE 'N'.
+019200     05  WS-SUM-REC-SW                PIC X(01) VALUE 'N'.
+019300         88  WS-SUM-REC-FOUND                     VALUE 'Y'.
+019400         88  WS-SUM-REC-NOTFOUND                  VALUE 'N'.
+019500     05  WS-RECON-SW                  PIC X(01) VALUE 'Y'.
+019600         88  WS-RECON-MATCH                       VALUE 'Y'.
+019700         88  WS-RECON-MISMATCH                    VALUE 'N'.
+019800*----------------------------------------------------------------*
+019900*  RECONCILIATION - INDEPENDENT COUNT OF TRANFILE RECORDS READ,  *
+020000*  KEPT APART FROM WS-AREA-1 SO A SKIPPED OR DOUBLE-READ RECORD  *
+020100*  SHOWS UP AS A MISMATCH INSTEAD OF GOING UNNOTICED.            *
+020200*----------------------------------------------------------------*
+020300 01  WS-INPUT-REC-COUNT               PIC 9(05) COMP VALUE ZERO.
+020400*----------------------------------------------------------------*
+020500*  AUDIT EVENT WORK FIELDS                                       *
+020600*----------------------------------------------------------------*
+020700 01  WS-AUDIT-FIELDS.
+020800     05  WS-AUDIT-EVENT               PIC X(10) VALUE SPACES.
+020900     05  WS-AUDIT-ITEM                PIC X(10) VALUE SPACES.
+021000     05  WS-AUDIT-USER                PIC X(08) VALUE SPACES.
+021100*----------------------------------------------------------------*
+021200*  FILE STATUS FIELDS                                            *
+021300*----------------------------------------------------------------*
+021400 01  WS-FILE-STATUSES.
+021500     05  WS-PARMFILE-STATUS          PIC X(02)   VALUE '00'.
+021600         88  WS-PARMFILE-OK                       VALUE '00'.
+021700     05  WS-TRANFILE-STATUS          PIC X(02)   VALUE '00'.
+021800         88  WS-TRANFILE-OK                      VALUE '00'.
+021900         88  WS-TRANFILE-EOF                     VALUE '10'.
+022000     05  WS-RPTFILE-STATUS           PIC X(02)   VALUE '00'.
+022100         88  WS-RPTFILE-OK                        VALUE '00'.
+022200     05  WS-CKPTFILE-STATUS          PIC X(02)   VALUE '00'.
+022300         88  WS-CKPTFILE-OK                       VALUE '00'.
+022400     05  WS-AUDITFILE-STATUS         PIC X(02)   VALUE '00'.
+022500         88  WS-AUDITFILE-OK                       VALUE '00'.
+022600     05  WS-SUMFILE-STATUS           PIC X(02)   VALUE '00'.
+022700         88  WS-SUMFILE-OK                         VALUE '00'.
+022800     05  WS-CTRFILE-STATUS           PIC X(02)   VALUE '00'.
+022900         88  WS-CTRFILE-OK                         VALUE '00'.
+023000     05  WS-EXCFILE-STATUS           PIC X(02)   VALUE '00'.
+023100         88  WS-EXCFILE-OK                         VALUE '00'.
+023200*----------------------------------------------------------------*
+023300*  PROGRAM SWITCHES                                              *
+023400*----------------------------------------------------------------*
+023500 01  WS-SWITCHES.
+023600     05  WS-OVERFLOW-SW              PIC X(01)   VALUE 'N'.
+023700         88  WS-OVERFLOW-OCCURRED               VALUE 'Y'.
+023800         88  WS-NO-OVERFLOW                      VALUE 'N'.
+023900     05  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+024000         88  WS-END-OF-TRANFILE                  VALUE 'Y'.
+024100     05  WS-CTR-REC-SW               PIC X(01)   VALUE 'N'.
+024200         88  WS-CTR-REC-FOUND                    VALUE 'Y'.
+024300         88  WS-CTR-REC-NOTFOUND                 VALUE 'N'.
+024400     05  WS-FATAL-SW                 PIC X(01)   VALUE 'N'.
+024500         88  WS-FATAL-ERROR                      VALUE 'Y'.
+024600         88  WS-NO-FATAL-ERROR                   VALUE 'N'.
+024700*
+024800 PROCEDURE DIVISION.
+024900*----------------------------------------------------------------*
+025000*  0900-BUILD-TIMESTAMP  --  YYYY-MM-DD HH:MM:SS FOR CHECKPOINT  *
+025100*  AND AUDIT RECORDS.                                            *
+025200*----------------------------------------------------------------*
+025300 0900-BUILD-TIMESTAMP.
+025400     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+025500     ACCEPT WS-CURR-TIME FROM TIME.
+025600     STRING WS-CURR-YYYY DELIMITED BY SIZE
+025700            '-'          DELIMITED BY SIZE
+025800            WS-CURR-MM   DELIMITED BY SIZE
+025900            '-'          DELIMITED BY SIZE
+026000            WS-CURR-DD   DELIMITED BY SIZE
+026100            ' '          DELIMITED BY SIZE
+026200            WS-CURR-HH   DELIMITED BY SIZE
+026300            ':'          DELIMITED BY SIZE
+026400            WS-CURR-MN   DELIMITED BY SIZE
+026500            ':'          DELIMITED BY SIZE
+026600            WS-CURR-SS   DELIMITED BY SIZE
+026700         INTO WS-TIMESTAMP
+026800     END-STRING.
+026900 0900-EXIT.
+027000     EXIT.
+027100*----------------------------------------------------------------*
+027200*  0000-MAINLINE                                                 *
+027300*----------------------------------------------------------------*
+027400 0000-MAINLINE.
+027500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+027600     IF WS-INIT-FAILED
+027700         GO TO 0000-EXIT
+027800     END-IF.
+027900     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+028000         UNTIL WS-END-OF-TRANFILE
+028100            OR WS-OVERFLOW-OCCURRED
+028200            OR WS-FATAL-ERROR.
+028300     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+028400 0000-EXIT.
+028500     STOP RUN.
+028600*----------------------------------------------------------------*
+028700*  1000-INITIALIZE  --  LOAD RUN PARAMETERS AND OPEN FILES       *
+028800*----------------------------------------------------------------*
+028900 1000-INITIALIZE.
+029000     PERFORM 1100-READ-PARMS THRU 1100-EXIT.
+029100     OPEN I-O CKPTFILE.
+029200     IF NOT WS-CKPTFILE-OK
+029300         DISPLAY 'DL100B0E-CKPTFILE OPEN FAILED, STATUS '
+029400             WS-CKPTFILE-STATUS
+029500         MOVE 99 TO RETURN-CODE
+029600         SET WS-INIT-FAILED TO TRUE
+029700         GO TO 1000-EXIT
+029800     END-IF.
+029900     OPEN INPUT TRANFILE.
+030000     IF NOT WS-TRANFILE-OK
+030100         DISPLAY 'DL100B0E-TRANFILE OPEN FAILED, STATUS '
+030200             WS-TRANFILE-STATUS
+030300         MOVE 99 TO RETURN-CODE
+030400         SET WS-INIT-FAILED TO TRUE
+030500         GO TO 1000-EXIT
+030600     END-IF.
+030700     IF DL100PM-RESTART-RUN
+030800         OPEN EXTEND AUDITFILE
+030900     ELSE
+031000         OPEN OUTPUT AUDITFILE
+031100     END-IF.
+031200     IF NOT WS-AUDITFILE-OK
+031300         DISPLAY 'DL100B0E-AUDITFILE OPEN FAILED, STATUS '
+031400             WS-AUDITFILE-STATUS
+031500         MOVE 99 TO RETURN-CODE
+031600         SET WS-INIT-FAILED TO TRUE
+031700         GO TO 1000-EXIT
+031800     END-IF.
+031900     OPEN I-O CTRFILE.
+032000     IF NOT WS-CTRFILE-OK
+032100         DISPLAY 'DL100B0E-CTRFILE OPEN FAILED, STATUS '
+032200             WS-CTRFILE-STATUS
+032300         MOVE 99 TO RETURN-CODE
+032400         SET WS-INIT-FAILED TO TRUE
+032500         GO TO 1000-EXIT
+032600     END-IF.
+032700     OPEN OUTPUT EXCFILE.
+032800     IF NOT WS-EXCFILE-OK
+032900         DISPLAY 'DL100B0E-EXCFILE OPEN FAILED, STATUS '
+033000             WS-EXCFILE-STATUS
+033100         MOVE 99 TO RETURN-CODE
+033200         SET WS-INIT-FAILED TO TRUE
+033300         GO TO 1000-EXIT
+033400     END-IF.
+033500     IF DL100PM-RESTART-RUN
+033600         PERFORM 1200-RESTART-FROM-CKPT THRU 1200-EXIT
+033700     ELSE
+033800         PERFORM 2900-READ-TRANFILE THRU 2900-EXIT
+033900     END-IF.
+034000 1000-EXIT.
+034100     EXIT.
+034200*----------------------------------------------------------------*
+034300*  1200-RESTART-FROM-CKPT  --  RECOVER THE RUNNING TOTALS AND    *
+034400*  SKIP BACK UP TO THE LAST TRANSACTION ALREADY COUNTED, SO A    *
+034500*  RESTART NEITHER REPROCESSES FROM SCRATCH NOR DOUBLE-COUNTS.   *
+034600*----------------------------------------------------------------*
+034700 1200-RESTART-FROM-CKPT.
+034800     MOVE WS-RUN-ID TO DL100CK-RUN-ID.
+034900     READ CKPTFILE
+035000         INVALID KEY
+035100             DISPLAY 'DL100B0W-NO CHECKPOINT, STARTING FRESH'
+035200             PERFORM 2900-READ-TRANFILE THRU 2900-EXIT
+035300             GO TO 1200-EXIT
+035400     END-READ.
+035500     MOVE DL100CK-AREA-1 TO WS-AREA-1.
+035600     MOVE DL100CK-AREA-2 TO WS-AREA-2.
+035700     MOVE DL100CK-LAST-ITEM-ID TO WS-LAST-ITEM-ID.
+035800     SET WS-CKPT-FOUND TO TRUE.
+035900     DISPLAY 'DL100B0I-RESUMING AFTER ITEM ' WS-LAST-ITEM-ID.
+036000     PERFORM 2900-READ-TRANFILE THRU 2900-EXIT.
+036100     PERFORM 1250-SKIP-TO-CHECKPOINT THRU 1250-EXIT.
+036200 1200-EXIT.
+036300     EXIT.
+036400*----------------------------------------------------------------*
+036500*  1250-SKIP-TO-CHECKPOINT  --  RE-READ PAST ITEMS ALREADY       *
+036600*  REFLECTED IN THE RESTORED TOTALS WITHOUT RECOUNTING THEM.     *
+036700*----------------------------------------------------------------*
+036800 1250-SKIP-TO-CHECKPOINT.
+036900     PERFORM 1260-SKIP-ONE-ITEM THRU 1260-EXIT
+037000         UNTIL WS-END-OF-TRANFILE
+037100            OR DL100TR-ITEM-ID = WS-LAST-ITEM-ID.
+037200     IF NOT WS-END-OF-TRANFILE
+037300         PERFORM 2900-READ-TRANFILE THRU 2900-EXIT
+037400     END-IF.
+037500 1250-EXIT.
+037600     EXIT.
+037700 1260-SKIP-ONE-ITEM.
+037800     PERFORM 2900-READ-TRANFILE THRU 2900-EXIT.
+037900 1260-EXIT.
+038000     EXIT.
+038100*----------------------------------------------------------------*
+038200*  1100-READ-PARMS  --  PICK UP THE THRESHOLD AND RUN-ID FROM    *
+038300*  PARMFILE SO OPERATIONS CAN TUNE THE THRESHOLD WITHOUT A       *
+038400*  RECOMPILE.  IF THE CARD IS MISSING OR BLANK, THE COMPILED-IN  *
+038500*  DEFAULT OF 5 IS LEFT IN PLACE.                                *
+038600*----------------------------------------------------------------*
+038700 1100-READ-PARMS.
+038800     OPEN INPUT PARMFILE.
+038900     IF NOT WS-PARMFILE-OK
+039000         DISPLAY 'DL100B0W-PARMFILE OPEN FAILED, USING DEFAULTS'
+039100         GO TO 1100-EXIT
+039200     END-IF.
+039300     READ PARMFILE
+039400         AT END
+039500             DISPLAY 'DL100B0W-PARMFILE EMPTY, USING DEFAULTS'
+039600     END-READ.
+039700     IF WS-PARMFILE-OK
+039800         IF DL100PM-THRESHOLD > 0
+039900             MOVE DL100PM-THRESHOLD TO WS-THRESHOLD
+040000         END-IF
+040100         MOVE DL100PM-RUN-ID TO WS-RUN-ID
+040200     END-IF.
+040300     CLOSE PARMFILE.
+040400 1100-EXIT.
+040500     EXIT.
+040600*----------------------------------------------------------------*
+040700*  2000-PROCESS-TRANS  --  COUNT ONE ITEM AND CHECK THRESHOLD    *
+040800*----------------------------------------------------------------*
+040900 2000-PROCESS-TRANS.
+041000     PERFORM 2100-COUNT-ITEM THRU 2100-EXIT.
+041100     IF WS-OVERFLOW-OCCURRED
+041200         GO TO 2000-EXIT
+041300     END-IF.
+041400     IF WS-AREA-1 > WS-THRESHOLD
+041500         ADD 1 TO WS-AREA-2
+041600         MOVE 'THRESHOLD' TO WS-AUDIT-EVENT
+041700         MOVE DL100TR-ITEM-ID TO WS-AUDIT-ITEM
+041800         PERFORM 2700-WRITE-AUDIT-EVENT THRU 2700-EXIT
+041900     END-IF.
+042000     MOVE DL100TR-ITEM-ID TO WS-LAST-ITEM-ID.
+042100     ADD 1 TO WS-RECS-SINCE-CKPT.
+042200     IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+042300         PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+042400     END-IF.
+042500     PERFORM 2900-READ-TRANFILE THRU 2900-EXIT.
+042600 2000-EXIT.
+042700     EXIT.
+042800*----------------------------------------------------------------*
+042900*  2100-COUNT-ITEM  --  BUMP THE DAILY COUNTER, TRAPPING THE     *
+043000*  PIC 9(05) SIZE ERROR SO A ROLLOVER STOPS THE RUN INSTEAD OF   *
+043100*  QUIETLY WRAPPING WS-AREA-1 BACK TO ZERO.                      *
+043200*----------------------------------------------------------------*
+043300 2100-COUNT-ITEM.
+043400     ADD 1 TO WS-AREA-1
+043500         ON SIZE ERROR
+043600             SET WS-OVERFLOW-OCCURRED TO TRUE
+043700             MOVE 'OVERFLOW' TO WS-AUDIT-EVENT
+043800             MOVE DL100TR-ITEM-ID TO WS-AUDIT-ITEM
+043900             PERFORM 2700-WRITE-AUDIT-EVENT THRU 2700-EXIT
+044000             DISPLAY 'DL100B0E-WS-AREA-1 OVERFLOW, RUN TERMINATED'
+044100             MOVE 99 TO RETURN-CODE
+044200         NOT ON SIZE ERROR
+044300             MOVE 'INCREMENT' TO WS-AUDIT-EVENT
+044400             MOVE DL100TR-ITEM-ID TO WS-AUDIT-ITEM
+044500             PERFORM 2700-WRITE-AUDIT-EVENT THRU 2700-EXIT
+044600     END-ADD.
+044700 2100-EXIT.
+044800     EXIT.
+044900*----------------------------------------------------------------*
+045000*  2700-WRITE-AUDIT-EVENT  --  LOG ONE COUNTER EVENT TO THE      *
+045100*  AUDIT TRAIL.  WS-AUDIT-EVENT AND WS-AUDIT-ITEM ARE SET BY     *
+045200*  THE CALLER BEFORE THIS PARAGRAPH IS PERFORMED.                *
+045300*----------------------------------------------------------------*
+045400 2700-WRITE-AUDIT-EVENT.
+045500     PERFORM 0900-BUILD-TIMESTAMP THRU 0900-EXIT.
+045600     MOVE WS-TIMESTAMP TO DL100AU-TS.
+045700     MOVE WS-RUN-ID TO DL100AU-RUN-ID.
+045800     MOVE WS-AUDIT-EVENT TO DL100AU-EVENT-TYPE.
+045900     MOVE WS-AUDIT-ITEM TO DL100AU-ITEM-ID.
+046000     MOVE WS-AREA-1 TO DL100AU-AREA-1.
+046100     MOVE WS-AREA-2 TO DL100AU-AREA-2.
+046200     MOVE WS-AUDIT-USER TO DL100AU-USER-ID.
+046300     WRITE DL100AU-RECORD.
+046400     IF NOT WS-AUDITFILE-OK
+046500         DISPLAY 'DL100B0E-AUDITFILE WRITE FAILED, STATUS '
+046600             WS-AUDITFILE-STATUS
+046700         MOVE 99 TO RETURN-CODE
+046800         SET WS-FATAL-ERROR TO TRUE
+046900     END-IF.
+047000 2700-EXIT.
+047100     EXIT.
+047200*----------------------------------------------------------------*
+047300*  2800-WRITE-CHECKPOINT  --  SAVE THE RUNNING TOTALS SO A       *
+047400*  RESTART CAN PICK UP FROM HERE INSTEAD OF FROM RECORD ONE.     *
+047500*----------------------------------------------------------------*
+047600 2800-WRITE-CHECKPOINT.
+047700     MOVE WS-RUN-ID TO DL100CK-RUN-ID.
+047800     MOVE WS-AREA-1 TO DL100CK-AREA-1.
+047900     MOVE WS-AREA-2 TO DL100CK-AREA-2.
+048000     MOVE WS-LAST-ITEM-ID TO DL100CK-LAST-ITEM-ID.
+048100     PERFORM 0900-BUILD-TIMESTAMP THRU 0900-EXIT.
+048200     MOVE WS-TIMESTAMP TO DL100CK-CKPT-TS.
+048300     IF WS-CKPT-FOUND
+048400         REWRITE DL100CK-RECORD
+048500     ELSE
+048600         WRITE DL100CK-RECORD
+048700         SET WS-CKPT-FOUND TO TRUE
+048800     END-IF.
+048900     IF NOT WS-CKPTFILE-OK
+049000         DISPLAY 'DL100B0E-CKPTFILE WRITE FAILED, STATUS '
+049100             WS-CKPTFILE-STATUS
+049200         MOVE 99 TO RETURN-CODE
+049300         SET WS-FATAL-ERROR TO TRUE
+049400     END-IF.
+049500     MOVE ZERO TO WS-RECS-SINCE-CKPT.
+049600     PERFORM 2850-UPDATE-CTRFILE THRU 2850-EXIT.
+049700 2800-EXIT.
+049800     EXIT.
+049900*----------------------------------------------------------------*
+050000*  2850-UPDATE-CTRFILE  --  REFRESH TODAY'S COUNTER VALUES SO    *
+050100*  THE DL100M ONLINE PANEL CAN SHOW THEM WHILE THE RUN IS STILL  *
+050200*  IN PROGRESS, NOT JUST AFTER IT ENDS.                          *
+050300*----------------------------------------------------------------*
+050400 2850-UPDATE-CTRFILE.
+050500     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+050600     MOVE WS-CURR-DATE TO DL100CT-RUN-DATE.
+050700     READ CTRFILE
+050800         INVALID KEY
+050900             SET WS-CTR-REC-NOTFOUND TO TRUE
+051000         NOT INVALID KEY
+051100             SET WS-CTR-REC-FOUND TO TRUE
+051200     END-READ.
+051300     IF WS-CTR-REC-FOUND AND DL100CT-OVERRIDDEN
+051400         MOVE 'OVERRIDE' TO WS-AUDIT-EVENT
+051500         MOVE SPACES TO WS-AUDIT-ITEM
+051600         PERFORM 2700-WRITE-AUDIT-EVENT THRU 2700-EXIT
+051700         DISPLAY 'DL100B0W-CTRFILE HAS A SUPERVISOR OVERRIDE, '
+051800             'BATCH LEFT THE COUNTERS ALONE'
+051900         GO TO 2850-EXIT
+052000     END-IF.
+052100     MOVE WS-AREA-1 TO DL100CT-AREA-1.
+052200     MOVE WS-AREA-2 TO DL100CT-AREA-2.
+052300     MOVE WS-THRESHOLD TO DL100CT-THRESHOLD.
+052400     PERFORM 0900-BUILD-TIMESTAMP THRU 0900-EXIT.
+052500     MOVE WS-TIMESTAMP TO DL100CT-LAST-UPDATE-TS.
+052600     MOVE 'BATCH   ' TO DL100CT-LAST-UPDATE-USER.
+052700     IF WS-CTR-REC-NOTFOUND
+052800         SET DL100CT-NOT-OVERRIDDEN TO TRUE
+052900         WRITE DL100CT-RECORD
+053000     ELSE
+053100         REWRITE DL100CT-RECORD
+053200     END-IF.
+053300     IF NOT WS-CTRFILE-OK
+053400         DISPLAY 'DL100B0E-CTRFILE WRITE FAILED, STATUS '
+053500             WS-CTRFILE-STATUS
+053600         MOVE 99 TO RETURN-CODE
+053700         SET WS-FATAL-ERROR TO TRUE
+053800     END-IF.
+053900 2850-EXIT.
+054000     EXIT.
+054100*----------------------------------------------------------------*
+054200*  2900-READ-TRANFILE  --  GET NEXT TRANSACTION, SET EOF SWITCH  *
+054300*----------------------------------------------------------------*
+054400 2900-READ-TRANFILE.
+054500     READ TRANFILE
+054600         AT END
+054700             SET WS-END-OF-TRANFILE TO TRUE
+054800         NOT AT END
+054900             PERFORM 2950-COUNT-INPUT-REC THRU 2950-EXIT
+055000     END-READ.
+055100     IF NOT WS-TRANFILE-OK AND NOT WS-TRANFILE-EOF
+055200         DISPLAY 'DL100B0E-TRANFILE READ ERROR, STATUS '
+055300             WS-TRANFILE-STATUS
+055400         MOVE 99 TO RETURN-CODE
+055500         SET WS-END-OF-TRANFILE TO TRUE
+055600         SET WS-FATAL-ERROR TO TRUE
+055700     END-IF.
+055800 2900-EXIT.
+055900     EXIT.
+056000*----------------------------------------------------------------*
+056100*  2950-COUNT-INPUT-REC  --  BUMP THE INDEPENDENT INPUT COUNTER, *
+056200*  TRAPPING THE PIC 9(05) SIZE ERROR THE SAME WAY 2100-COUNT-    *
+056300*  ITEM TRAPS WS-AREA-1, SO 8500-RECONCILE STAYS TRUSTWORTHY AT  *
+056400*  HIGH VOLUME INSTEAD OF COMPARING AGAINST A WRAPPED COUNTER.   *
+056500*----------------------------------------------------------------*
+056600 2950-COUNT-INPUT-REC.
+056700     ADD 1 TO WS-INPUT-REC-COUNT
+056800         ON SIZE ERROR
+056900             SET WS-OVERFLOW-OCCURRED TO TRUE
+057000             MOVE 'OVERFLOW' TO WS-AUDIT-EVENT
+057100             MOVE DL100TR-ITEM-ID TO WS-AUDIT-ITEM
+057200             PERFORM 2700-WRITE-AUDIT-EVENT THRU 2700-EXIT
+057300             DISPLAY 'DL100B0E-WS-INPUT-REC-COUNT OVERFLOW, RUN '
+057400                 'TERMINATED'
+057500             MOVE 99 TO RETURN-CODE
+057600     END-ADD.
+057700 2950-EXIT.
+057800     EXIT.
+057900*----------------------------------------------------------------*
+058000*  8000-TERMINATE  --  PRODUCE THE REPORT AND CLOSE ALL FILES    *
+058100*----------------------------------------------------------------*
+058200 8000-TERMINATE.
+058300     PERFORM 8500-RECONCILE THRU 8500-EXIT.
+058400     OPEN OUTPUT RPTFILE.
+058500     IF NOT WS-RPTFILE-OK
+058600         DISPLAY 'DL100B0E-RPTFILE OPEN FAILED, STATUS '
+058700             WS-RPTFILE-STATUS
+058800         MOVE 99 TO RETURN-CODE
+058900         GO TO 8000-CLOSE-FILES
+059000     END-IF.
+059100     PERFORM 8100-WRITE-HEADING THRU 8100-EXIT.
+059200     IF WS-RPTFILE-OK
+059300         PERFORM 8200-WRITE-DETAIL THRU 8200-EXIT
+059400     END-IF.
+059500     IF WS-RPTFILE-OK
+059600         PERFORM 8300-WRITE-STATUS THRU 8300-EXIT
+059700     END-IF.
+059800     IF WS-RPTFILE-OK
+059900         PERFORM 8350-WRITE-RECON THRU 8350-EXIT
+060000     END-IF.
+060100     IF NOT WS-OVERFLOW-OCCURRED AND NOT WS-FATAL-ERROR
+060200         PERFORM 8400-UPDATE-SUMMARY THRU 8400-EXIT
+060300     END-IF.
+060400     PERFORM 2850-UPDATE-CTRFILE THRU 2850-EXIT.
+060500     PERFORM 8600-WRITE-EXCEPTION-FEED THRU 8600-EXIT.
+060600 8000-CLOSE-FILES.
+060700     IF WS-NO-FATAL-ERROR AND NOT WS-OVERFLOW-OCCURRED
+060800             AND WS-CKPT-FOUND
+060900         DELETE CKPTFILE RECORD
+061000     END-IF.
+061100     CLOSE TRANFILE.
+061200     CLOSE RPTFILE.
+061300     CLOSE CKPTFILE.
+061400     CLOSE AUDITFILE.
+061500     CLOSE CTRFILE.
+061600     CLOSE EXCFILE.
+061700     IF WS-FATAL-ERROR
+061800         DISPLAY 'DL100B0E-RUN ENDED WITH A FILE ERROR, SEE '
+061900             'THE MESSAGES ABOVE'
+062000     ELSE
+062100         DISPLAY 'DL100B0I-RUN COMPLETE, SEE RPTFILE FOR RESULTS'
+062200     END-IF.
+062300 8000-EXIT.
+062400     EXIT.
+062500*----------------------------------------------------------------*
+062600*  8100-WRITE-HEADING  --  REPORT TITLE AND RUN DATE             *
+062700*----------------------------------------------------------------*
+062800 8100-WRITE-HEADING.
+062900     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+063000     MOVE SPACES TO DL100RP-LINE.
+063100     MOVE ' ' TO DL100RP-CC.
+063200     MOVE 'DL100 DAILY COUNT REPORT' TO DL100RP-TITLE.
+063300     STRING WS-CURR-MM   DELIMITED BY SIZE
+063400            '/'          DELIMITED BY SIZE
+063500            WS-CURR-DD   DELIMITED BY SIZE
+063600            '/'          DELIMITED BY SIZE
+063700            WS-CURR-YYYY DELIMITED BY SIZE
+063800         INTO DL100RP-RUN-DATE
+063900     END-STRING.
+064000     WRITE DL100RP-LINE.
+064100     IF NOT WS-RPTFILE-OK
+064200         DISPLAY 'DL100B0E-RPTFILE WRITE FAILED, STATUS '
+064300             WS-RPTFILE-STATUS
+064400         MOVE 99 TO RETURN-CODE
+064500     END-IF.
+064600 8100-EXIT.
+064700     EXIT.
+064800*----------------------------------------------------------------*
+064900*  8200-WRITE-DETAIL  --  FINAL COUNTER VALUES                   *
+065000*----------------------------------------------------------------*
+065100 8200-WRITE-DETAIL.
+065200     MOVE SPACES TO DL100RP-LINE.
+065300     MOVE ' ' TO DL100RP-CC.
+065400     MOVE WS-AREA-1 TO DL100RP-AREA1-ED.
+065500     MOVE WS-AREA-2 TO DL100RP-AREA2-ED.
+065600     MOVE WS-THRESHOLD TO DL100RP-THRESH-ED.
+065700     MOVE WS-INPUT-REC-COUNT TO DL100RP-INPUT-CNT-ED.
+065800     WRITE DL100RP-LINE.
+065900     IF NOT WS-RPTFILE-OK
+066000         DISPLAY 'DL100B0E-RPTFILE WRITE FAILED, STATUS '
+066100             WS-RPTFILE-STATUS
+066200         MOVE 99 TO RETURN-CODE
+066300     END-IF.
+066400 8200-EXIT.
+066500     EXIT.
+066600*----------------------------------------------------------------*
+066700*  8300-WRITE-STATUS  --  THRESHOLD EXCEEDED / WITHIN LIMIT      *
+066800*----------------------------------------------------------------*
+066900 8300-WRITE-STATUS.
+067000     MOVE SPACES TO DL100RP-LINE.
+067100     MOVE ' ' TO DL100RP-CC.
+067200     IF WS-AREA-2 > 0
+067300         MOVE 'THRESHOLD EXCEEDED' TO DL100RP-STATUS-TEXT
+067400     ELSE
+067500         MOVE 'WITHIN LIMIT' TO DL100RP-STATUS-TEXT
+067600     END-IF.
+067700     WRITE DL100RP-LINE.
+067800     IF NOT WS-RPTFILE-OK
+067900         DISPLAY 'DL100B0E-RPTFILE WRITE FAILED, STATUS '
+068000             WS-RPTFILE-STATUS
+068100         MOVE 99 TO RETURN-CODE
+068200     END-IF.
+068300 8300-EXIT.
+068400     EXIT.
+068500*----------------------------------------------------------------*
+068600*  8350-WRITE-RECON  --  RECONCILIATION RESULT LINE              *
+068700*----------------------------------------------------------------*
+068800 8350-WRITE-RECON.
+068900     MOVE SPACES TO DL100RP-LINE.
+069000     MOVE ' ' TO DL100RP-CC.
+069100     IF WS-RECON-MATCH
+069200         MOVE 'RECONCILED' TO DL100RP-RECON-TEXT
+069300     ELSE
+069400         MOVE 'MISMATCH-SEE AUDIT' TO DL100RP-RECON-TEXT
+069500     END-IF.
+069600     WRITE DL100RP-LINE.
+069700     IF NOT WS-RPTFILE-OK
+069800         DISPLAY 'DL100B0E-RPTFILE WRITE FAILED, STATUS '
+069900             WS-RPTFILE-STATUS
+070000         MOVE 99 TO RETURN-CODE
+070100     END-IF.
+070200 8350-EXIT.
+070300     EXIT.
+070400*----------------------------------------------------------------*
+070500*  8400-UPDATE-SUMMARY  --  ROLL WS-AREA-2 INTO THE MONTHLY AND  *
+070600*  YEAR-TO-DATE BREACH TOTALS ON SUMFILE.                        *
+070700*----------------------------------------------------------------*
+070800 8400-UPDATE-SUMMARY.
+070900     OPEN I-O SUMFILE.
+071000     IF NOT WS-SUMFILE-OK
+071100         DISPLAY 'DL100B0E-SUMFILE OPEN FAILED, STATUS '
+071200             WS-SUMFILE-STATUS
+071300         MOVE 99 TO RETURN-CODE
+071400         SET WS-FATAL-ERROR TO TRUE
+071500         GO TO 8400-EXIT
+071600     END-IF.
+071700     PERFORM 8410-UPDATE-MONTH-REC THRU 8410-EXIT.
+071800     PERFORM 8420-UPDATE-YTD-REC THRU 8420-EXIT.
+071900     CLOSE SUMFILE.
+072000 8400-EXIT.
+072100     EXIT.
+072200*----------------------------------------------------------------*
+072300*  8410-UPDATE-MONTH-REC  --  KEY YYYYMM                         *
+072400*----------------------------------------------------------------*
+072500 8410-UPDATE-MONTH-REC.
+072600     COMPUTE DL100SM-KEY = WS-CURR-YYYY * 100 + WS-CURR-MM.
+072700     PERFORM 8430-BUMP-SUMMARY-REC THRU 8430-EXIT.
+072800 8410-EXIT.
+072900     EXIT.
+073000*----------------------------------------------------------------*
+073100*  8420-UPDATE-YTD-REC  --  KEY YYYY00                           *
+073200*----------------------------------------------------------------*
+073300 8420-UPDATE-YTD-REC.
+073400     COMPUTE DL100SM-KEY = WS-CURR-YYYY * 100.
+073500     PERFORM 8430-BUMP-SUMMARY-REC THRU 8430-EXIT.
+073600 8420-EXIT.
+073700     EXIT.
+073800*----------------------------------------------------------------*
+073900*  8430-BUMP-SUMMARY-REC  --  ADD THIS RUN'S BREACHES TO THE     *
+074000*  RECORD KEYED BY DL100SM-KEY, CREATING IT IF NEEDED.           *
+074100*----------------------------------------------------------------*
+074200 8430-BUMP-SUMMARY-REC.
+074300     READ SUMFILE
+074400         INVALID KEY
+074500             SET WS-SUM-REC-NOTFOUND TO TRUE
+074600         NOT INVALID KEY
+074700             SET WS-SUM-REC-FOUND TO TRUE
+074800     END-READ.
+074900     IF WS-SUM-REC-NOTFOUND
+075000         MOVE ZERO TO DL100SM-BREACH-COUNT
+075100         MOVE ZERO TO DL100SM-RUN-COUNT
+075200     END-IF.
+075300     ADD WS-AREA-2 TO DL100SM-BREACH-COUNT.
+075400     ADD 1 TO DL100SM-RUN-COUNT.
+075500     MOVE WS-CURR-DATE TO DL100SM-LAST-RUN-DATE.
+075600     MOVE WS-RUN-ID TO DL100SM-LAST-RUN-ID.
+075700     IF WS-SUM-REC-FOUND
+075800         REWRITE DL100SM-RECORD
+075900     ELSE
+076000         WRITE DL100SM-RECORD
+076100     END-IF.
+076200     IF NOT WS-SUMFILE-OK
+076300         DISPLAY 'DL100B0E-SUMFILE WRITE FAILED, STATUS '
+076400             WS-SUMFILE-STATUS
+076500         MOVE 99 TO RETURN-CODE
+076600         SET WS-FATAL-ERROR TO TRUE
+076700     END-IF.
+076800 8430-EXIT.
+076900     EXIT.
+077000*----------------------------------------------------------------*
+077100*  8500-RECONCILE  --  TIE WS-AREA-1 BACK TO THE INDEPENDENTLY   *
+077200*  COUNTED NUMBER OF TRANFILE RECORDS READ, SO A SKIPPED OR      *
+077300*  DOUBLE-READ RECORD DOES NOT GO UNNOTICED.                     *
+077400*----------------------------------------------------------------*
+077500 8500-RECONCILE.
+077600     IF WS-AREA-1 = WS-INPUT-REC-COUNT
+077700         SET WS-RECON-MATCH TO TRUE
+077800     ELSE
+077900         SET WS-RECON-MISMATCH TO TRUE
+078000         MOVE 'MISMATCH' TO WS-AUDIT-EVENT
+078100         MOVE SPACES TO WS-AUDIT-ITEM
+078200         PERFORM 2700-WRITE-AUDIT-EVENT THRU 2700-EXIT
+078300         DISPLAY 'DL100B0W-RECONCILIATION MISMATCH, AREA-1= '
+078400             WS-AREA-1 ' INPUT-COUNT= ' WS-INPUT-REC-COUNT
+078500     END-IF.
+078600 8500-EXIT.
+078700     EXIT.
+078800*----------------------------------------------------------------*
+078900*  8600-WRITE-EXCEPTION-FEED  --  SEND THE FINAL COUNTERS FOR    *
+079000*  THIS RUN TO THE DOWNSTREAM EXCEPTION-HANDLING SYSTEM, ONE     *
+079100*  RECORD EVERY RUN WHETHER OR NOT THE THRESHOLD WAS BREACHED.   *
+079200*----------------------------------------------------------------*
+079300 8600-WRITE-EXCEPTION-FEED.
+079400     MOVE WS-CURR-DATE TO DL100EX-FEED-DATE.
+079500     MOVE WS-RUN-ID TO DL100EX-RUN-ID.
+079600     MOVE WS-AREA-1 TO DL100EX-FINAL-AREA-1.
+079700     MOVE WS-AREA-2 TO DL100EX-FINAL-AREA-2.
+079800     MOVE WS-THRESHOLD TO DL100EX-THRESHOLD-USED.
+079900     IF WS-AREA-2 > 0
+080000         SET DL100EX-BREACH TO TRUE
+080100     ELSE
+080200         SET DL100EX-NO-BREACH TO TRUE
+080300     END-IF.
+080400     WRITE DL100EX-RECORD.
+080500     IF NOT WS-EXCFILE-OK
+080600         DISPLAY 'DL100B0E-EXCFILE WRITE FAILED, STATUS '
+080700             WS-EXCFILE-STATUS
+080800         MOVE 99 TO RETURN-CODE
+080900     END-IF.
+081000 8600-EXIT.
+081100     EXIT.
