@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------*
+000200*  DL100RP  --  DAILY COUNT REPORT LINE LAYOUT                   *
+000300*                                                                *
+000400*  ONE PHYSICAL RECORD IS REUSED FOR THE HEADING, DETAIL AND     *
+000500*  STATUS LINES - UNUSED FIELDS ARE SPACED OUT BEFORE EACH       *
+000600*  WRITE.  COLUMN 1 IS THE ASA PRINTER CARRIAGE CONTROL BYTE.    *
+000700*----------------------------------------------------------------*
+000800*  2026-08-09  RCH  ORIGINAL COPYBOOK.                           *
+000900*----------------------------------------------------------------*
+001000 01  DL100RP-LINE.
+001100     05  DL100RP-CC                  PIC X(01).
+001200     05  DL100RP-TITLE               PIC X(40).
+001300     05  DL100RP-RUN-DATE            PIC X(10).
+001400     05  DL100RP-AREA1-ED            PIC ZZZZ9.
+001500     05  DL100RP-AREA2-ED            PIC ZZZZ9.
+001600     05  DL100RP-THRESH-ED           PIC ZZZZ9.
+001650     05  DL100RP-INPUT-CNT-ED        PIC ZZZZ9.
+001700     05  DL100RP-STATUS-TEXT         PIC X(20).
+001750     05  DL100RP-RECON-TEXT          PIC X(20).
+001800     05  FILLER                      PIC X(21).
