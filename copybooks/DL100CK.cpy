@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------*
+000200*  DL100CK  --  CHECKPOINT RECORD FOR RESTART                    *
+000300*                                                                *
+000400*  KEYED BY RUN-ID SO A RESTARTED RUN CAN RECOVER THE RUNNING    *
+000500*  TOTALS AND THE LAST TRANSACTION SUCCESSFULLY COUNTED.         *
+000600*----------------------------------------------------------------*
+000700*  2026-08-09  RCH  ORIGINAL COPYBOOK.                           *
+000800*----------------------------------------------------------------*
+000900 01  DL100CK-RECORD.
+001000     05  DL100CK-RUN-ID              PIC X(08).
+001100     05  DL100CK-AREA-1              PIC 9(05).
+001200     05  DL100CK-AREA-2              PIC 9(05).
+001300     05  DL100CK-LAST-ITEM-ID        PIC X(10).
+001400     05  DL100CK-CKPT-TS             PIC X(19).
+001500     05  FILLER                      PIC X(33).
