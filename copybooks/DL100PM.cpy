@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------*
+000200*  DL100PM  --  DAILY RUN PARAMETER / CONTROL CARD RECORD        *
+000300*----------------------------------------------------------------*
+000400*  2026-08-09  RCH  ORIGINAL COPYBOOK.                           *
+000500*----------------------------------------------------------------*
+000600 01  DL100PM-RECORD.
+000700     05  DL100PM-THRESHOLD           PIC 9(05).
+000800     05  DL100PM-RESTART-SW          PIC X(01).
+000900         88  DL100PM-RESTART-RUN               VALUE 'Y'.
+001000         88  DL100PM-FRESH-RUN                  VALUE 'N'.
+001100     05  DL100PM-RUN-ID              PIC X(08).
+001200     05  FILLER                      PIC X(66).
