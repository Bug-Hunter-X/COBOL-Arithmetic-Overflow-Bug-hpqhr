@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------*
+000200*  DL100SM  --  MONTHLY / YEAR-TO-DATE THRESHOLD-BREACH ROLLUP   *
+000300*                                                                *
+000400*  KEYED BY YYYYMM FOR A CALENDAR MONTH, OR BY YYYY00 FOR THE    *
+000500*  RUNNING YEAR-TO-DATE TOTAL FOR THAT YEAR.                     *
+000600*----------------------------------------------------------------*
+000700*  2026-08-09  RCH  ORIGINAL COPYBOOK.                           *
+000800*----------------------------------------------------------------*
+000900 01  DL100SM-RECORD.
+001000     05  DL100SM-KEY                 PIC 9(06).
+001100     05  DL100SM-BREACH-COUNT        PIC 9(07).
+001200     05  DL100SM-RUN-COUNT           PIC 9(05).
+001300     05  DL100SM-LAST-RUN-DATE       PIC 9(08).
+001400     05  DL100SM-LAST-RUN-ID         PIC X(08).
+001500     05  FILLER                      PIC X(46).
