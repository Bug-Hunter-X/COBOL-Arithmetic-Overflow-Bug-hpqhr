@@ -0,0 +1,77 @@
+000100*----------------------------------------------------------------*
+000200*  DL100MP  --  SYMBOLIC MAP FOR MAPSET DL100MS, MAP DL100M1     *
+000300*                                                                *
+000400*  GENERATED BY THE BMS ASSEMBLY OF DL100MS - SEE THAT MEMBER    *
+000500*  FOR THE PHYSICAL MAP DEFINITION.  DO NOT HAND-MAINTAIN THE    *
+000600*  FIELD LAYOUT HERE WITHOUT REASSEMBLING THE MAPSET.            *
+000700*----------------------------------------------------------------*
+000800*  2026-08-09  RCH  ORIGINAL COPYBOOK - DAILY COUNTER MAINTENANCE*
+000900*                   INQUIRY/OVERRIDE PANEL.                      *
+001000*----------------------------------------------------------------*
+001100 01  DL100M1I.
+001200     02  FILLER                      PIC X(12).
+001300     02  RUNDTL                      PIC S9(4) COMP.
+001400     02  RUNDTF                      PIC X.
+001500     02  FILLER REDEFINES RUNDTF.
+001600         03  RUNDTA                  PIC X.
+001700     02  RUNDTI                      PIC X(08).
+001800     02  AREA1L                      PIC S9(4) COMP.
+001900     02  AREA1F                      PIC X.
+002000     02  FILLER REDEFINES AREA1F.
+002100         03  AREA1A                  PIC X.
+002200     02  AREA1I                      PIC X(05).
+002300     02  AREA2L                      PIC S9(4) COMP.
+002400     02  AREA2F                      PIC X.
+002500     02  FILLER REDEFINES AREA2F.
+002600         03  AREA2A                  PIC X.
+002700     02  AREA2I                      PIC X(05).
+002800     02  THRESHL                     PIC S9(4) COMP.
+002900     02  THRESHF                     PIC X.
+003000     02  FILLER REDEFINES THRESHF.
+003100         03  THRESHA                 PIC X.
+003200     02  THRESHI                     PIC X(05).
+003300     02  NEWA1L                      PIC S9(4) COMP.
+003400     02  NEWA1F                      PIC X.
+003500     02  FILLER REDEFINES NEWA1F.
+003600         03  NEWA1A                  PIC X.
+003700     02  NEWA1I                      PIC X(05).
+003800     02  NEWA2L                      PIC S9(4) COMP.
+003900     02  NEWA2F                      PIC X.
+004000     02  FILLER REDEFINES NEWA2F.
+004100         03  NEWA2A                  PIC X.
+004200     02  NEWA2I                      PIC X(05).
+004300     02  SUPVIDL                     PIC S9(4) COMP.
+004400     02  SUPVIDF                     PIC X.
+004500     02  FILLER REDEFINES SUPVIDF.
+004600         03  SUPVIDA                 PIC X.
+004700     02  SUPVIDI                     PIC X(08).
+004800     02  OVRCFL                      PIC S9(4) COMP.
+004900     02  OVRCFF                      PIC X.
+005000     02  FILLER REDEFINES OVRCFF.
+005100         03  OVRCFA                  PIC X.
+005200     02  OVRCFI                      PIC X(01).
+005300     02  MSGL                        PIC S9(4) COMP.
+005400     02  MSGF                        PIC X.
+005500     02  FILLER REDEFINES MSGF.
+005600         03  MSGA                    PIC X.
+005700     02  MSGI                        PIC X(60).
+005800 01  DL100M1O REDEFINES DL100M1I.
+005900     02  FILLER                      PIC X(12).
+006000     02  FILLER                      PIC X(03).
+006100     02  RUNDTO                      PIC X(08).
+006200     02  FILLER                      PIC X(03).
+006300     02  AREA1O                      PIC X(05).
+006400     02  FILLER                      PIC X(03).
+006500     02  AREA2O                      PIC X(05).
+006600     02  FILLER                      PIC X(03).
+006700     02  THRESHO                     PIC X(05).
+006800     02  FILLER                      PIC X(03).
+006900     02  NEWA1O                      PIC X(05).
+007000     02  FILLER                      PIC X(03).
+007100     02  NEWA2O                      PIC X(05).
+007200     02  FILLER                      PIC X(03).
+007300     02  SUPVIDO                     PIC X(08).
+007400     02  FILLER                      PIC X(03).
+007500     02  OVRCFO                      PIC X(01).
+007600     02  FILLER                      PIC X(03).
+007700     02  MSGO                        PIC X(60).
