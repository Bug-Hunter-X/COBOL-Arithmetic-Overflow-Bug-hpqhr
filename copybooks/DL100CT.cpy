@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------*
+000200*  DL100CT  --  TODAY'S COUNTER VALUES, SHARED BY THE BATCH JOB  *
+000300*  AND THE DL100M ONLINE MAINTENANCE TRANSACTION                 *
+000400*----------------------------------------------------------------*
+000500*  2026-08-09  RCH  ORIGINAL COPYBOOK.                           *
+000600*  2026-08-09  RCH  ADDED DL100CT-THRESHOLD SO THE ONLINE PANEL  *
+000650*                   CAN DISPLAY THE THRESHOLD THAT WAS IN EFFECT *
+000675*                   FOR THIS RUN DATE.                           *
+000700*----------------------------------------------------------------*
+000800 01  DL100CT-RECORD.
+000900     05  DL100CT-RUN-DATE            PIC 9(08).
+001000     05  DL100CT-AREA-1              PIC 9(05).
+001100     05  DL100CT-AREA-2              PIC 9(05).
+001200     05  DL100CT-THRESHOLD           PIC 9(05).
+001300     05  DL100CT-LAST-UPDATE-TS      PIC X(19).
+001400     05  DL100CT-LAST-UPDATE-USER    PIC X(08).
+001500     05  DL100CT-OVERRIDE-SW         PIC X(01).
+001600         88  DL100CT-OVERRIDDEN                VALUE 'Y'.
+001700         88  DL100CT-NOT-OVERRIDDEN             VALUE 'N'.
+001800     05  FILLER                      PIC X(29).
