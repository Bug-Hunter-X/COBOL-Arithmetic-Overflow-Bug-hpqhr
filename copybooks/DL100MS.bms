@@ -0,0 +1,60 @@
+*----------------------------------------------------------------*
+* DL100MS -- BMS MAPSET FOR THE DAILY COUNTER MAINTENANCE PANEL  *
+*                                                                 *
+* MAP DL100M1 LETS OPERATIONS LOOK UP TODAY'S WS-AREA-1/WS-AREA-2*
+* VALUES AND, WITH A SUPERVISOR ID AND CONFIRMATION, OVERRIDE    *
+* THEM WHEN A BAD INPUT IS CONFIRMED TO HAVE CAUSED A MISCOUNT.  *
+*                                                                 *
+* 2026-08-09  RCH  ORIGINAL MAPSET.                              *
+*----------------------------------------------------------------*
+DL100MS  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+DL100M1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=24,ATTRB=(ASKIP,BRT),               X
+               INITIAL='DL100 COUNTER MAINTENANCE'
+*
+         DFHMDF POS=(3,1),LENGTH=14,ATTRB=ASKIP,                      X
+               INITIAL='RUN DATE (YYYYMMDD):'
+RUNDT    DFHMDF POS=(3,23),LENGTH=8,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(5,1),LENGTH=16,ATTRB=ASKIP,                      X
+               INITIAL='WS-AREA-1 TODAY:'
+AREA1    DFHMDF POS=(5,20),LENGTH=5,ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(6,1),LENGTH=16,ATTRB=ASKIP,                      X
+               INITIAL='WS-AREA-2 TODAY:'
+AREA2    DFHMDF POS=(6,20),LENGTH=5,ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(7,1),LENGTH=16,ATTRB=ASKIP,                      X
+               INITIAL='CURRENT THRESH :'
+THRESH   DFHMDF POS=(7,20),LENGTH=5,ATTRB=ASKIP
+*
+         DFHMDF POS=(10,1),LENGTH=32,ATTRB=ASKIP,                     X
+               INITIAL='SUPERVISOR OVERRIDE (PF5 TO APPLY)'
+         DFHMDF POS=(11,1),LENGTH=16,ATTRB=ASKIP,                     X
+               INITIAL='NEW WS-AREA-1  :'
+NEWA1    DFHMDF POS=(11,20),LENGTH=5,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(12,1),LENGTH=16,ATTRB=ASKIP,                     X
+               INITIAL='NEW WS-AREA-2  :'
+NEWA2    DFHMDF POS=(12,20),LENGTH=5,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(13,1),LENGTH=16,ATTRB=ASKIP,                     X
+               INITIAL='SUPERVISOR ID  :'
+SUPVID   DFHMDF POS=(13,20),LENGTH=8,ATTRB=UNPROT
+         DFHMDF POS=(14,1),LENGTH=20,ATTRB=ASKIP,                     X
+               INITIAL='CONFIRM OVERRIDE Y/N:'
+OVRCF    DFHMDF POS=(14,23),LENGTH=1,ATTRB=UNPROT
+*
+MSG      DFHMDF POS=(22,1),LENGTH=60,ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(24,1),LENGTH=40,ATTRB=ASKIP,                     X
+               INITIAL='PF3=EXIT  PF5=APPLY OVERRIDE  ENTER=INQ.'
+*
+         DFHMSD TYPE=FINAL
