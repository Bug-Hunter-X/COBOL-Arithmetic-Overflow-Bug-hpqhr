@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------*
+000200*  DL100EX  --  INTERFACE RECORD TO THE DOWNSTREAM EXCEPTION-    *
+000300*  HANDLING SYSTEM.  ONE RECORD IS WRITTEN EACH RUN CARRYING     *
+000400*  THE FINAL COUNTERS AND WHETHER THE THRESHOLD WAS BREACHED.    *
+000500*----------------------------------------------------------------*
+000600*  2026-08-09  RCH  ORIGINAL COPYBOOK.                           *
+000700*----------------------------------------------------------------*
+000800 01  DL100EX-RECORD.
+000900     05  DL100EX-FEED-DATE           PIC 9(08).
+001000     05  DL100EX-RUN-ID              PIC X(08).
+001100     05  DL100EX-SYSTEM-ID           PIC X(08)   VALUE 'DL100B'.
+001200     05  DL100EX-FINAL-AREA-1        PIC 9(05).
+001300     05  DL100EX-FINAL-AREA-2        PIC 9(05).
+001400     05  DL100EX-THRESHOLD-USED      PIC 9(05).
+001500     05  DL100EX-BREACH-SW           PIC X(01).
+001600         88  DL100EX-BREACH                     VALUE 'Y'.
+001700         88  DL100EX-NO-BREACH                  VALUE 'N'.
+001800     05  FILLER                      PIC X(40).
