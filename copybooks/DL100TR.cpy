@@ -0,0 +1,9 @@
+000100*----------------------------------------------------------------*
+000200*  DL100TR  --  DAILY TRANSACTION RECORD (ONE PER ITEM COUNTED)  *
+000300*----------------------------------------------------------------*
+000400*  2026-08-09  RCH  ORIGINAL COPYBOOK.                           *
+000500*----------------------------------------------------------------*
+000600 01  DL100TR-RECORD.
+000700     05  DL100TR-ITEM-ID             PIC X(10).
+000800     05  DL100TR-ITEM-DATE           PIC 9(08).
+000900     05  FILLER                      PIC X(62).
