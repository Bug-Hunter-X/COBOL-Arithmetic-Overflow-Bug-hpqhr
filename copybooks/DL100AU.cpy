@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------*
+000200*  DL100AU  --  AUDIT TRAIL RECORD                               *
+000300*                                                                *
+000400*  ONE RECORD PER COUNTER EVENT SO AUDITORS CAN SEE HOW WS-AREA-1*
+000500*  REACHED ITS FINAL VALUE AND WHICH ITEM TRIPPED THE THRESHOLD. *
+000600*----------------------------------------------------------------*
+000700*  2026-08-09  RCH  ORIGINAL COPYBOOK.                           *
+000800*----------------------------------------------------------------*
+000900 01  DL100AU-RECORD.
+001000     05  DL100AU-TS                  PIC X(19).
+001100     05  DL100AU-RUN-ID              PIC X(08).
+001200     05  DL100AU-EVENT-TYPE          PIC X(10).
+001300         88  DL100AU-EVT-INCREMENT             VALUE 'INCREMENT'.
+001400         88  DL100AU-EVT-THRESHOLD             VALUE 'THRESHOLD'.
+001500         88  DL100AU-EVT-OVERFLOW               VALUE 'OVERFLOW'.
+001600         88  DL100AU-EVT-OVERRIDE               VALUE 'OVERRIDE'.
+001650         88  DL100AU-EVT-MISMATCH               VALUE 'MISMATCH'.
+001700     05  DL100AU-ITEM-ID             PIC X(10).
+001800     05  DL100AU-AREA-1              PIC 9(05).
+001900     05  DL100AU-AREA-2              PIC 9(05).
+002000     05  DL100AU-USER-ID             PIC X(08).
+002100     05  FILLER                      PIC X(15).
